@@ -4,7 +4,7 @@
       *>
       *> Running:
       *>   ./main
-      *> 
+      *>
       *> Usage:
       *>   For information about Brainfuck, check this link: https://esolangs.org/wiki/Brainfuck
 
@@ -17,59 +17,640 @@
            select brainfuck-code assign to dynamic filename
            organization is sequential.
 
+      *>   execution trace / step log, enabled via env var BF_TRACE.
+      *>   FILE STATUS is checked on a restart run, which OPENs EXTEND
+      *>   to preserve pre-restart trace history instead of truncating
+      *>   it -- but EXTEND fails on a file that doesn't exist yet (a
+      *>   restart can still be the very first run to use tracing), so
+      *>   that case is detected and falls back to OPEN OUTPUT.
+           select trace-file assign to dynamic ws-trace-filename
+           organization is line sequential
+           file status is ws-trace-file-status.
+
+      *>   optional output dataset for output-command (3rd command-line
+      *>   argument, mirroring how "filename" is accepted) instead of
+      *>   always DISPLAYing to the console. FILE STATUS used the same
+      *>   way as trace-file, for the same restart/EXTEND reason.
+           select output-file assign to dynamic ws-output-filename
+           organization is sequential
+           file status is ws-output-file-status.
+
+      *>   BF program from SYSIN when no filename argument is given,
+      *>   as an alternative to a named dataset.
+           select sysin-program-file assign to keyboard
+           organization is line sequential.
+
+      *>   runtime input for the "," command (see input-command). A
+      *>   separate file-control entry from sysin-program-file, both
+      *>   assigned to KEYBOARD -- confirmed that two SELECTs on the
+      *>   same device share the one underlying SYSIN stream in
+      *>   sequence rather than each re-reading it from the top, so a
+      *>   program loaded from SYSIN (no filename) still gets whatever
+      *>   of SYSIN is left over as its "," input.
+           select sysin-input-file assign to keyboard
+           organization is line sequential.
+
+      *>   checkpoint/restart -- env vars BF_CHECKPOINT/BF_RESTART, see
+      *>   write-checkpoint/restore-checkpoint. Binary state (including
+      *>   signed main-tape cells), so SEQUENTIAL like brainfuck-code
+      *>   and output-file, not LINE SEQUENTIAL. OPTIONAL since a
+      *>   restart run may be the very first run of a job and find no
+      *>   checkpoint file yet -- without it, OPEN INPUT on a missing
+      *>   dataset is a fatal runtime error instead of an AT END on the
+      *>   first READ.
+           select optional checkpoint-file assign to dynamic
+           ws-checkpoint-filename
+           organization is sequential.
+
        data division.
          file section.
            fd brainfuck-code.
            01 brainfuck-code-file.
               05 command-char PIC X(999).
+
+           fd trace-file.
+           01 trace-file-record PIC X(100).
+
+           fd output-file.
+           01 output-file-record.
+              05 output-char PIC X.
+
+           fd sysin-program-file.
+           01 sysin-program-record PIC X(999).
+
+           fd sysin-input-file.
+           01 sysin-input-record PIC X(999).
+
+      *>   full interpreter state snapshot for checkpoint/restart.
+      *>   ckpt-main-tape depends on the same ws-tape-size as
+      *>   storrage-table -- a restart run must be given the same
+      *>   tape-size argument as the checkpointed run (see
+      *>   restore-checkpoint) so the two line up.
+           fd checkpoint-file.
+           01 checkpoint-record.
+              05 ckpt-tape-size PIC 9(6).
+              05 ckpt-tape-pointer PIC 9(6).
+              05 ckpt-prog-pointer PIC 9(5).
+              05 ckpt-bracket-depth PIC 99.
+              05 ckpt-bracket-skip PIC 1.
+              05 ckpt-execute-direction PIC S9.
+      *>   req 008's "," input position -- without this, a restart
+      *>   re-opens sysin-input-file from the top and replays bytes
+      *>   already consumed before the checkpoint, instead of picking
+      *>   up where the crashed run left off. ckpt-sysin-lines-read
+      *>   plus ckpt-sysin-cursor pin down the exact byte position:
+      *>   restore-checkpoint replays that many READs against the
+      *>   freshly re-supplied SYSIN stream before resuming "," from
+      *>   ckpt-sysin-cursor into the last replayed line.
+              05 ckpt-sysin-opened PIC X.
+              05 ckpt-sysin-eof PIC X.
+              05 ckpt-sysin-lines-read PIC 9(9).
+              05 ckpt-sysin-cursor PIC 9(4).
+              05 ckpt-main-tape PIC S999
+                 OCCURS 1 TO 999999 TIMES
+                 DEPENDING ON ws-tape-size.
+
          working-storage section.
            01 command PIC X.
 
            01 prog-table.
-             05 prog-tape PIC X VALUE "c" OCCURS  999 TIMES.
+      *>   OCCURS sized to hold a whole source dataset, not just the
+      *>   first physical record -- see load-program / store-program-record.
+             05 prog-tape PIC X VALUE "c" OCCURS  99999 TIMES.
+
+           01 prog-length PIC 9(5) VALUE 0.
+           01 prog-max-length PIC 9(5) VALUE 99999.
+
+           01 load-eof-switch PIC X VALUE "n".
+             88 load-eof VALUE "y".
+           01 load-error-switch PIC X VALUE "n".
+             88 load-error VALUE "y".
+
+           01 ws-record PIC X(999).
+           01 ws-record-index PIC 9(4).
+      *>   real (trailing-space-trimmed) length of one SYSIN program
+      *>   line -- see store-sysin-program-line.
+           01 ws-sysin-line-length PIC 9(4) VALUE 0.
+
+      *>   pre-flight bracket-matching validation (see validate-brackets)
+           01 ws-validate-depth PIC 9(5) VALUE 0.
+           01 ws-validate-index PIC 9(5) VALUE 0.
+           01 bracket-error-switch PIC X VALUE "n".
+             88 bracket-error VALUE "y".
+
+      *>   tape size is a runtime parameter (2nd command-line argument,
+      *>   see parse-arguments) instead of a hardcoded OCCURS 999.
+           01 ws-tape-size PIC 9(6) VALUE 999.
+           01 ws-tape-size-max PIC 9(6) VALUE 999999.
 
            01 storrage-table.
-             05 main-tape PIC S999 VALUE 0 OCCURS 999 TIMES.
+             05 main-tape PIC S999 VALUE 0
+                OCCURS 1 TO 999999 TIMES
+                DEPENDING ON ws-tape-size.
 
-           01 tape-pointer PIC 999.
+      *>   wraparound at the tape edge is opt-in (env var BF_TAPE_WRAP
+      *>   = Y); by default running off either edge is a fatal error.
+           01 tape-wrap-switch PIC X VALUE "n".
+             88 tape-wrap-enabled VALUE "y".
 
-           01 prog-pointer PIC 999.
+           01 tape-pointer PIC 9(6) VALUE 0.
+
+           01 prog-pointer PIC 9(5) VALUE 0.
 
            01 input-char PIC X.
 
-           01 bracket-skip PIC 1.
-           01 bracket-depth PIC 99.
+           01 bracket-skip PIC 1 VALUE 0.
+           01 bracket-depth PIC 99 VALUE 0.
 
            01 execute-direction PIC S9.
 
            01 filename PIC X(30).
 
+      *>   a tape-pointer run off either edge with wraparound not
+      *>   enabled is fatal -- see move-forwad-command/move-backward-
+      *>   command -- and stops repl-loop the same way load-error and
+      *>   bracket-error do.
+           01 runtime-error-switch PIC X VALUE "n".
+             88 runtime-error VALUE "y".
+
+      *>   command-line / environment parameter handling
+           01 ws-arg-num PIC 9(2).
+           01 ws-arg-value PIC X(100).
+           01 ws-env-value PIC X(100).
+           01 ws-numval-test PIC S9(4).
+      *>   signed scratch for a just-parsed numeric argument, checked
+      *>   for a negative value before it gets moved into an unsigned
+      *>   field (FUNCTION NUMVAL("-5") is valid numeric input, but an
+      *>   unsigned PIC 9 target silently drops the sign on MOVE/
+      *>   COMPUTE instead of rejecting it).
+           01 ws-signed-numval PIC S9(9).
+
+      *>   execution trace / step log mode -- env var BF_TRACE=Y turns
+      *>   it on, BF_TRACE_FILE names the log (default bftrace.log).
+           01 trace-switch PIC X VALUE "n".
+             88 trace-enabled VALUE "y".
+           01 ws-trace-filename PIC X(100) VALUE "bftrace.log".
+           01 ws-trace-line PIC X(100).
+      *>   "35" means OPEN EXTEND was attempted against a file that
+      *>   doesn't exist yet -- see the OPEN logic around repl-loop.
+           01 ws-trace-file-status PIC XX.
+      *>   main-tape is signed (trailing overpunched sign); copy the
+      *>   (always non-negative) cell value to an unsigned display
+      *>   field first so STRING doesn't write a raw overpunch byte
+      *>   into the text log.
+           01 ws-trace-cell PIC 999.
+      *>   prog-tape can hold non-printable filler/padding bytes once
+      *>   prog-pointer walks past the real end of the loaded program;
+      *>   copying one of those straight into a text-mode LINE
+      *>   SEQUENTIAL record is invalid data, so it is sanitised first.
+           01 ws-trace-command PIC X.
+
+      *>   output dataset for output-command -- 3rd command-line
+      *>   argument, optional; falls back to DISPLAY when not given.
+           01 output-switch PIC X VALUE "n".
+             88 output-enabled VALUE "y".
+           01 ws-output-filename PIC X(100).
+           01 ws-output-file-status PIC XX.
+
+      *>   wraparound counts for add-one-command/remove-one-command --
+      *>   wrapping 0/255 is correct per the Brainfuck spec, but a
+      *>   per-cell and total count is kept so a runaway counter bug
+      *>   can be told apart from an expected wrap, reported at
+      *>   goback time (see report-wraparounds).
+           01 wrap-count-table.
+             05 wrap-count PIC 9(9) VALUE 0
+                OCCURS 1 TO 999999 TIMES
+                DEPENDING ON ws-tape-size.
+           01 wrap-total-count PIC 9(9) VALUE 0.
+           01 ws-wrap-report-index PIC 9(6).
+
+      *>   BF program from SYSIN when no filename is given (see
+      *>   parse-arguments / load-program-from-sysin).
+           01 sysin-program-switch PIC X VALUE "n".
+             88 sysin-program-enabled VALUE "y".
+
+      *>   end-of-input handling for "," (see input-command): SYSIN is
+      *>   opened lazily on the first "," so a program that never reads
+      *>   input never touches the stream; once exhausted, every
+      *>   further "," sets the cell to the documented sentinel 0
+      *>   instead of hanging/misbehaving.
+           01 sysin-input-opened-switch PIC X VALUE "n".
+             88 sysin-input-opened VALUE "y".
+           01 sysin-input-eof-switch PIC X VALUE "n".
+             88 sysin-input-eof VALUE "y".
+
+      *>   a READ off sysin-input-file fetches a whole line, but ","
+      *>   consumes it one byte at a time -- buffer the line and a
+      *>   cursor into it so a multi-byte line isn't collapsed down to
+      *>   its first character, and only issue another READ once the
+      *>   buffered line is used up. Blank lines are skipped rather
+      *>   than fed in as an empty byte.
+           01 ws-sysin-input-buffer PIC X(999).
+           01 ws-sysin-input-length PIC 9(4) VALUE 0.
+           01 ws-sysin-input-cursor PIC 9(4) VALUE 0.
+      *>   total successful READs issued against sysin-input-file --
+      *>   checkpointed alongside the cursor so a restart can replay
+      *>   exactly that many reads to reach the same position again
+      *>   (see restore-sysin-input / fill-sysin-input-buffer).
+           01 ws-sysin-lines-read PIC 9(9) VALUE 0.
+           01 ws-sysin-replay-index PIC 9(9) VALUE 0.
+
+      *>   checkpoint/restart -- env var BF_CHECKPOINT=Y turns periodic
+      *>   checkpointing on, BF_CHECKPOINT_FILE names the checkpoint
+      *>   dataset (default bfcheckpoint.dat), BF_CHECKPOINT_INTERVAL
+      *>   sets how many repl-loop iterations between checkpoints
+      *>   (default 1000). BF_RESTART=Y reloads state from that same
+      *>   dataset instead of starting cold -- the run must still be
+      *>   given the same filename/tape-size arguments, since the
+      *>   loaded program and tape size aren't themselves checkpointed.
+           01 checkpoint-switch PIC X VALUE "n".
+             88 checkpoint-enabled VALUE "y".
+           01 ws-checkpoint-filename PIC X(100)
+              VALUE "bfcheckpoint.dat".
+           01 ws-checkpoint-interval PIC 9(9) VALUE 1000.
+           01 ws-checkpoint-counter PIC 9(9) VALUE 0.
+           01 restart-switch PIC X VALUE "n".
+             88 restart-enabled VALUE "y".
+           01 ws-checkpoint-tape-index PIC 9(6).
+           01 checkpoint-found-switch PIC X VALUE "n".
+             88 checkpoint-found VALUE "y".
+
        procedure division.
 
       *> default values
 
          move +1 to execute-direction.
          move "s" to command.
-      
-      *> get filename
-       accept filename from command-line.
 
-      *> read input program
-         open input brainfuck-code.
-           read brainfuck-code into prog-table
-           end-read
-         close brainfuck-code.
+      *> get filename, tape size and tape-wrap option
+         perform parse-arguments.
+
+      *> read input program -- loop until the whole dataset has been
+      *> read into prog-table instead of stopping after one record. No
+      *> filename argument reads the program from SYSIN instead.
+         if sysin-program-enabled
+             open input sysin-program-file
+               perform load-program-from-sysin
+             close sysin-program-file
+         else
+             open input brainfuck-code
+               perform load-program
+             close brainfuck-code
+         end-if.
+
+         if load-error
+             move 16 to return-code
+         else
+             perform validate-brackets
+
+             if bracket-error
+                 move 20 to return-code
+             else
 
       *> run the inputed programm
 
-         perform repl-loop until (command = " " or prog-pointer > 998).
-        
+      *>   restart picks up tape-pointer/prog-pointer/bracket state/
+      *>   main-tape from the last checkpoint instead of the cold-
+      *>   start defaults set above.
+                 if restart-enabled
+                     perform restore-checkpoint
+                 end-if
+
+      *>   OPEN OUTPUT truncates -- fine on a cold start, but on a
+      *>   restart it would wipe out the pre-crash trace/output history
+      *>   these files already hold, discarding exactly the diagnostic
+      *>   record (req 003) and partial output (req 004) a restart is
+      *>   meant to preserve and continue. OPEN EXTEND appends instead,
+      *>   except when the restart is itself the first run ever to use
+      *>   tracing/output -- EXTEND on a not-yet-existing file fails
+      *>   with status "35", so that case falls back to OPEN OUTPUT.
+                 if trace-enabled then
+                     if restart-enabled then
+                         open extend trace-file
+                         if ws-trace-file-status = "35" then
+                             open output trace-file
+                         end-if
+                     else
+                         open output trace-file
+                     end-if
+                 end-if
+
+                 if output-enabled then
+                     if restart-enabled then
+                         open extend output-file
+                         if ws-output-file-status = "35" then
+                             open output output-file
+                         end-if
+                     else
+                         open output output-file
+                     end-if
+                 end-if
+
+                 perform repl-loop until (command = " "
+                     or prog-pointer + 1 > prog-length
+                     or runtime-error)
+
+                 if trace-enabled
+                     close trace-file
+                 end-if
+
+                 if output-enabled
+                     close output-file
+                 end-if
+
+                 if runtime-error
+                     move 24 to return-code
+                 else
+                     move 0 to return-code
+                 end-if
+             end-if
+         end-if.
+
+         perform report-wraparounds.
+
+         if sysin-input-opened
+             close sysin-input-file
+         end-if.
+
          goback.
 
 
+         parse-arguments.
+      *>   argument 1: dataset name, optional -- with no filename the
+      *>   program is read from SYSIN instead (see
+      *>   load-program-from-sysin).
+           move 1 to ws-arg-num.
+           move spaces to ws-arg-value.
+           display ws-arg-num upon argument-number.
+           accept ws-arg-value from argument-value.
+           move ws-arg-value to filename.
+           if ws-arg-value = spaces then
+               move "y" to sysin-program-switch
+           end-if.
+
+      *>   argument 2: tape size, optional, defaults to 999.
+           move 2 to ws-arg-num.
+           move spaces to ws-arg-value.
+           display ws-arg-num upon argument-number.
+           accept ws-arg-value from argument-value.
+           if ws-arg-value not = spaces then
+               compute ws-numval-test =
+                   function test-numval(ws-arg-value)
+               if ws-numval-test = 0 then
+      *>   NUMVAL accepts a leading "-" as valid numeric input, so a
+      *>   negative argument is parsed into a signed scratch field
+      *>   first and checked here -- moving it straight into the
+      *>   unsigned ws-tape-size would silently drop the sign instead
+      *>   of being caught by the range check below.
+                   compute ws-signed-numval =
+                       function numval(ws-arg-value)
+                     on size error
+                       move 1000000 to ws-signed-numval
+                   end-compute
+                   if ws-signed-numval <= 0
+                       or ws-signed-numval > ws-tape-size-max then
+                       display
+                         "BRAINFUCK: tape size argument out of range "
+                         "(1-" ws-tape-size-max "), using default 999"
+                       move 999 to ws-tape-size
+                   else
+                       move ws-signed-numval to ws-tape-size
+                   end-if
+               else
+                   display
+                     "BRAINFUCK: tape size argument is not numeric, "
+                     "using default 999"
+                   move 999 to ws-tape-size
+               end-if
+           end-if.
+
+      *>   argument 3: output dataset, optional, mirrors how the
+      *>   filename argument is read. When absent, output-command
+      *>   falls back to DISPLAY on the console.
+           move 3 to ws-arg-num.
+           move spaces to ws-arg-value.
+           display ws-arg-num upon argument-number.
+           accept ws-arg-value from argument-value.
+           if ws-arg-value not = spaces then
+               move ws-arg-value to ws-output-filename
+               move "y" to output-switch
+           end-if.
+
+      *>   tape wraparound is opt-in, documented via env var instead
+      *>   of being the only behaviour on offer.
+           move spaces to ws-env-value.
+           accept ws-env-value from environment "BF_TAPE_WRAP".
+           if ws-env-value(1:1) = "Y" or ws-env-value(1:1) = "y" then
+               move "y" to tape-wrap-switch
+           end-if.
+
+      *>   execution trace / step log mode, see write-trace-record.
+           move spaces to ws-env-value.
+           accept ws-env-value from environment "BF_TRACE".
+           if ws-env-value(1:1) = "Y" or ws-env-value(1:1) = "y" then
+               move "y" to trace-switch
+               move spaces to ws-env-value
+               accept ws-env-value from environment "BF_TRACE_FILE"
+               if ws-env-value not = spaces then
+                   move ws-env-value to ws-trace-filename
+               end-if
+           end-if.
+
+      *>   checkpoint/restart, see write-checkpoint/restore-checkpoint.
+           move spaces to ws-env-value.
+           accept ws-env-value from environment "BF_CHECKPOINT_FILE".
+           if ws-env-value not = spaces then
+               move ws-env-value to ws-checkpoint-filename
+           end-if.
+
+           move spaces to ws-env-value.
+           accept ws-env-value from environment "BF_CHECKPOINT_INTERVAL".
+           if ws-env-value not = spaces then
+               compute ws-numval-test =
+                   function test-numval(ws-env-value)
+               if ws-numval-test = 0 then
+      *>   ON SIZE ERROR catches a value too big to fit
+      *>   ws-checkpoint-interval (PIC 9(9)) instead of silently
+      *>   truncating it to the low-order digits.
+                   compute ws-checkpoint-interval =
+                       function numval(ws-env-value)
+                     on size error
+                       move 0 to ws-checkpoint-interval
+                   end-compute
+                   if ws-checkpoint-interval = 0 then
+                       move 1000 to ws-checkpoint-interval
+                   end-if
+               end-if
+           end-if.
+
+           move spaces to ws-env-value.
+           accept ws-env-value from environment "BF_CHECKPOINT".
+           if ws-env-value(1:1) = "Y" or ws-env-value(1:1) = "y" then
+               move "y" to checkpoint-switch
+           end-if.
+
+           move spaces to ws-env-value.
+           accept ws-env-value from environment "BF_RESTART".
+           if ws-env-value(1:1) = "Y" or ws-env-value(1:1) = "y" then
+               move "y" to restart-switch
+           end-if
+         .
+
+         load-program.
+           move "n" to load-eof-switch.
+           perform until load-eof
+      *>   READ only overwrites the bytes actually present in the
+      *>   physical record -- on a short (last) record it leaves
+      *>   whatever was left over from the previous, longer record
+      *>   sitting in the tail of the FD's own record area, and
+      *>   "INTO ws-record" then faithfully copies that leftover tail
+      *>   along with the real bytes (clearing ws-record itself is not
+      *>   enough -- the stale bytes live in brainfuck-code-file, which
+      *>   INTO overwrites ws-record from). Clearing the FD record
+      *>   before every read means a short record's unread tail is
+      *>   low-values (the padding store-program-record already
+      *>   expects), not leftover commands from the prior record.
+             move low-values to brainfuck-code-file
+             read brainfuck-code into ws-record
+               at end
+                 move "y" to load-eof-switch
+               not at end
+                 perform store-program-record
+             end-read
+           end-perform
+         .
+
+      *>   same loading logic as load-program, fed from SYSIN instead
+      *>   of a named dataset (argument 1 omitted). Uses
+      *>   store-sysin-program-line rather than store-program-record:
+      *>   sysin-program-file is LINE SEQUENTIAL, so each short line is
+      *>   padded out to the full 999-byte record with spaces (not the
+      *>   low-values a record-sequential read pads with) -- copying
+      *>   that padding into prog-tape would plant a " " in the middle
+      *>   of the program, which repl-loop's "command = ' '"
+      *>   end-of-program test reads as a premature stop.
+         load-program-from-sysin.
+           move "n" to load-eof-switch.
+           perform until load-eof
+             read sysin-program-file into ws-record
+               at end
+                 move "y" to load-eof-switch
+               not at end
+                 perform store-sysin-program-line
+             end-read
+           end-perform
+         .
+
+         store-program-record.
+      *>   error out loudly instead of silently truncating the tail
+      *>   of the source dataset when it doesn't fit in prog-table.
+           if prog-length + 999 > prog-max-length then
+               display
+                 "BRAINFUCK: source program is larger than PROG-TABLE "
+                 "capacity (" prog-max-length " characters) -- job "
+                 "aborted, not truncated"
+               move "y" to load-error-switch
+               move "y" to load-eof-switch
+           else
+               perform varying ws-record-index from 1 by 1
+                       until ws-record-index > 999
+                 add 1 to prog-length giving prog-length
+                 move ws-record(ws-record-index:1)
+                     to prog-tape(prog-length)
+               end-perform
+           end-if
+         .
+
+      *>   like store-program-record, but for one line of a SYSIN
+      *>   program: only the real (trailing-space-trimmed) content of
+      *>   the line is appended to prog-tape, not the full padded
+      *>   999-byte record -- otherwise the space padding after every
+      *>   line but the last would be read by repl-loop as the
+      *>   end-of-program sentinel. A blank line contributes nothing.
+         store-sysin-program-line.
+           compute ws-sysin-line-length =
+               FUNCTION LENGTH(FUNCTION TRIM(ws-record)).
+           if ws-sysin-line-length > 0 then
+               if prog-length + ws-sysin-line-length > prog-max-length
+                       then
+                   display
+                     "BRAINFUCK: source program is larger than "
+                     "PROG-TABLE capacity (" prog-max-length
+                     " characters) -- job aborted, not truncated"
+                   move "y" to load-error-switch
+                   move "y" to load-eof-switch
+               else
+                   perform varying ws-record-index from 1 by 1
+                           until ws-record-index > ws-sysin-line-length
+                     add 1 to prog-length giving prog-length
+                     move ws-record(ws-record-index:1)
+                         to prog-tape(prog-length)
+                   end-perform
+               end-if
+           end-if
+         .
+
+      *>   Scans the whole loaded program counting nesting depth before
+      *>   repl-loop ever runs, so an unbalanced "[" or "]" is refused
+      *>   up front instead of running prog-pointer off the end of
+      *>   prog-tape via bracket-depth/bracket-skip.
+         validate-brackets.
+           move 0 to ws-validate-depth.
+           move "n" to bracket-error-switch.
+           perform varying ws-validate-index from 1 by 1
+                   until ws-validate-index > prog-length
+                      or bracket-error
+             if prog-tape(ws-validate-index) = "[" then
+                 add 1 to ws-validate-depth
+             end-if
+             if prog-tape(ws-validate-index) = "]" then
+                 if ws-validate-depth = 0 then
+                     display
+                       "BRAINFUCK: unmatched ']' at program position "
+                       ws-validate-index " -- job aborted"
+                     move "y" to bracket-error-switch
+                 else
+                     subtract 1 from ws-validate-depth
+                 end-if
+             end-if
+           end-perform.
+           if not bracket-error and ws-validate-depth > 0 then
+               display
+                 "BRAINFUCK: " ws-validate-depth
+                 " unclosed '[' in program -- job aborted"
+               move "y" to bracket-error-switch
+           end-if
+         .
+
+      *>   one line per repl-loop iteration: prog-pointer, command,
+      *>   tape-pointer and the current cell value, for diagnosing a
+      *>   bad run after the fact instead of re-running blind.
+         write-trace-record.
+           move spaces to ws-trace-line.
+           move main-tape(tape-pointer + 1) to ws-trace-cell.
+           move command to ws-trace-command.
+           if ws-trace-command < " " or ws-trace-command > "~" then
+               move "?" to ws-trace-command
+           end-if.
+           string
+               "PP=" prog-pointer delimited by size
+               " CMD=[" delimited by size
+               ws-trace-command delimited by size
+               "] TP=" tape-pointer delimited by size
+               " CELL=" ws-trace-cell delimited by size
+               into ws-trace-line
+           end-string.
+           move ws-trace-line to trace-file-record.
+           write trace-file-record.
+         .
+
          repl-loop.
            move prog-tape(prog-pointer + 1) to command.
 
+           if trace-enabled then
+               perform write-trace-record
+           end-if
+
            if command = "[" then
                perform deal-with-open-bracket
            end-if
@@ -98,6 +679,14 @@
            end-if
 
            add execute-direction to prog-pointer giving prog-pointer
+
+           if checkpoint-enabled then
+               add 1 to ws-checkpoint-counter
+               if ws-checkpoint-counter >= ws-checkpoint-interval then
+                   perform write-checkpoint
+                   move 0 to ws-checkpoint-counter
+               end-if
+           end-if
          .
 
          deal-with-open-bracket.
@@ -126,7 +715,7 @@
                if not main-tape((tape-pointer + 1)) = 0 then
                    move 1 to bracket-skip
                    move -1 to execute-direction
-               else 
+               else
                    if bracket-depth = 1 then
                        add -1 to bracket-depth giving bracket-depth
                    else
@@ -142,42 +731,116 @@
          .
 
          move-forwad-command.
-      *>   Also implement wraping for tape
-           if tape-pointer = 998 then
-               move 0 to tape-pointer
+      *>   wraparound is opt-in (BF_TAPE_WRAP=Y); otherwise running
+      *>   off the right edge of the tape is a fatal error.
+           if tape-pointer = ws-tape-size - 1 then
+               if tape-wrap-enabled then
+                   move 0 to tape-pointer
+               else
+                   display
+                     "BRAINFUCK: tape pointer exceeded tape size ("
+                     ws-tape-size " cells) -- job aborted"
+                   move "y" to runtime-error-switch
+               end-if
            else
                add 1 to tape-pointer giving tape-pointer
            end-if
          .
 
          move-backward-command.
+      *>   wraparound is opt-in (BF_TAPE_WRAP=Y); otherwise running
+      *>   off the left edge of the tape is a fatal error.
            if tape-pointer = 0 then
-               move 998 to tape-pointer
+               if tape-wrap-enabled then
+                   compute tape-pointer = ws-tape-size - 1
+               else
+                   display
+                     "BRAINFUCK: tape pointer went below cell 0 "
+                     "-- job aborted"
+                   move "y" to runtime-error-switch
+               end-if
            else
                add -1 to tape-pointer giving tape-pointer
            end-if
          .
 
          output-command.
-           display FUNCTION CHAR(main-tape(tape-pointer + 1) + 1)
-           with no advancing
+           if output-enabled
+               move FUNCTION CHAR(main-tape(tape-pointer + 1) + 1)
+                   to output-char
+               write output-file-record
+           else
+               display FUNCTION CHAR(main-tape(tape-pointer + 1) + 1)
+               with no advancing
+           end-if
          .
 
          input-command.
-           accept input-char from sysin.
-           move FUNCTION ORD(input-char) 
-      -         to main-tape((tape-pointer + 1))
+           if not sysin-input-opened then
+               open input sysin-input-file
+               move "y" to sysin-input-opened-switch
+           end-if.
+           if not sysin-input-eof
+                   and ws-sysin-input-cursor
+                       >= ws-sysin-input-length then
+               perform fill-sysin-input-buffer
+           end-if.
+      *>   once SYSIN is exhausted every further "," sets the cell to
+      *>   the documented end-of-input sentinel, 0, instead of hanging.
+           if sysin-input-eof then
+               move 0 to main-tape((tape-pointer + 1))
+           else
+               add 1 to ws-sysin-input-cursor
+               move ws-sysin-input-buffer(ws-sysin-input-cursor:1)
+                   to input-char
+               move FUNCTION ORD(input-char)
+      -           to main-tape((tape-pointer + 1))
       *>   Since this great programming language starts at 1 every number has to be shifted by 1
-           add -1 to main-tape((tape-pointer + 1))
-      -        giving main-tape((tape-pointer + 1))
+               add -1 to main-tape((tape-pointer + 1))
+      -          giving main-tape((tape-pointer + 1))
+           end-if
+         .
+
+      *>   reads the next non-blank line of SYSIN input into
+      *>   ws-sysin-input-buffer and resets the cursor, or sets
+      *>   sysin-input-eof once the stream is exhausted. Called only
+      *>   when the previously-buffered line has been fully consumed.
+         fill-sysin-input-buffer.
+      *>   must be reset before the loop guard below -- otherwise a
+      *>   non-zero length left over from the previously-consumed line
+      *>   satisfies "ws-sysin-input-length > 0" immediately and no
+      *>   READ is ever issued for the next line.
+           move 0 to ws-sysin-input-length.
+           perform until sysin-input-eof or ws-sysin-input-length > 0
+             read sysin-input-file into ws-sysin-input-buffer
+               at end
+                 move "y" to sysin-input-eof-switch
+               not at end
+      *>   find the real (trailing-space-trimmed) length of the line
+      *>   by scanning back from the end of the fixed-width record --
+      *>   FUNCTION TRIM strips leading spaces too, which would shift
+      *>   positions out from under ws-sysin-input-cursor and corrupt
+      *>   any line with meaningful leading-space bytes.
+                 move 999 to ws-sysin-input-length
+                 perform until ws-sysin-input-length = 0
+                         or ws-sysin-input-buffer
+                             (ws-sysin-input-length:1) not = " "
+                   subtract 1 from ws-sysin-input-length
+                 end-perform
+                 move 0 to ws-sysin-input-cursor
+                 add 1 to ws-sysin-lines-read
+             end-read
+           end-perform
          .
 
          remove-one-command.
       *>   Brainfuck only allows for values between 0 and 255
            if main-tape((tape-pointer + 1)) = 0 then
                move 255 to main-tape((tape-pointer + 1))
+               add 1 to wrap-count(tape-pointer + 1)
+               add 1 to wrap-total-count
            else
-               add -1 to main-tape((tape-pointer + 1)) 
+               add -1 to main-tape((tape-pointer + 1))
       -               giving main-tape((tape-pointer + 1))
            end-if
          .
@@ -186,13 +849,132 @@
       *>   Brainfuck only allows for values between 0 and 255
            if main-tape((tape-pointer + 1)) = 255 then
                move 0 to main-tape((tape-pointer + 1))
+               add 1 to wrap-count(tape-pointer + 1)
+               add 1 to wrap-total-count
            else
-               add 1 to main-tape((tape-pointer + 1)) 
+               add 1 to main-tape((tape-pointer + 1))
       -               giving main-tape((tape-pointer + 1))
            end-if
          .
 
+      *>   emitted at goback time -- wrapping 0/255 is correct per the
+      *>   Brainfuck spec, but a per-cell breakdown lets a runaway
+      *>   counter bug be told apart from an expected wrap. Silent
+      *>   when no wraps occurred, same as today's behaviour.
+         report-wraparounds.
+           if wrap-total-count > 0 then
+               display
+                 "BRAINFUCK: " wrap-total-count
+                 " cell wraparound(s) occurred"
+               perform varying ws-wrap-report-index from 1 by 1
+                       until ws-wrap-report-index > ws-tape-size
+                 if wrap-count(ws-wrap-report-index) > 0 then
+                     display
+                       "BRAINFUCK:   cell " ws-wrap-report-index
+                       ": " wrap-count(ws-wrap-report-index)
+                       " wrap(s)"
+                 end-if
+               end-perform
+           end-if
+         .
+
+      *>   periodic full-state snapshot (every ws-checkpoint-interval
+      *>   repl-loop iterations) so a recycled long-running job can
+      *>   resume instead of starting over -- see restore-checkpoint.
+      *>   The program itself is not checkpointed; it is reloaded and
+      *>   revalidated the same way on every run.
+         write-checkpoint.
+           move ws-tape-size to ckpt-tape-size.
+           move tape-pointer to ckpt-tape-pointer.
+           move prog-pointer to ckpt-prog-pointer.
+           move bracket-depth to ckpt-bracket-depth.
+           move bracket-skip to ckpt-bracket-skip.
+           move execute-direction to ckpt-execute-direction.
+           move sysin-input-opened-switch to ckpt-sysin-opened.
+           move sysin-input-eof-switch to ckpt-sysin-eof.
+           move ws-sysin-lines-read to ckpt-sysin-lines-read.
+           move ws-sysin-input-cursor to ckpt-sysin-cursor.
+           perform varying ws-checkpoint-tape-index from 1 by 1
+                   until ws-checkpoint-tape-index > ws-tape-size
+             move main-tape(ws-checkpoint-tape-index)
+                 to ckpt-main-tape(ws-checkpoint-tape-index)
+           end-perform.
+           open output checkpoint-file.
+           write checkpoint-record.
+           close checkpoint-file.
+         .
+
+      *>   reloads the state write-checkpoint saved, so repl-loop
+      *>   resumes instead of starting cold. The run must be given the
+      *>   same tape-size argument as the checkpointed run -- it sizes
+      *>   both main-tape and ckpt-main-tape via ws-tape-size, so a
+      *>   mismatch would read back the wrong number of cells.
+         restore-checkpoint.
+           open input checkpoint-file.
+           read checkpoint-file into checkpoint-record
+             at end
+               display
+                 "BRAINFUCK: no checkpoint found in "
+                 function trim(ws-checkpoint-filename)
+                 " -- starting cold"
+             not at end
+               move "y" to checkpoint-found-switch
+           end-read.
+           close checkpoint-file.
+           if checkpoint-found then
+               if ckpt-tape-size = ws-tape-size then
+                   move ckpt-tape-pointer to tape-pointer
+                   move ckpt-prog-pointer to prog-pointer
+                   move ckpt-bracket-depth to bracket-depth
+                   move ckpt-bracket-skip to bracket-skip
+                   move ckpt-execute-direction to execute-direction
+                   perform varying ws-checkpoint-tape-index
+                           from 1 by 1
+                           until ws-checkpoint-tape-index
+                               > ws-tape-size
+                     move ckpt-main-tape(ws-checkpoint-tape-index)
+                         to main-tape(ws-checkpoint-tape-index)
+                   end-perform
+                   if ckpt-sysin-opened = "y" then
+                       perform restore-sysin-input
+                   end-if
+               else
+                   display
+                     "BRAINFUCK: checkpoint tape size ("
+                     ckpt-tape-size ") does not match the tape size "
+                     "for this run (" ws-tape-size ") -- starting cold"
+               end-if
+           end-if
+         .
+
+      *>   replays the "," position a checkpointed run had already
+      *>   reached, against the freshly re-supplied SYSIN stream a
+      *>   restart run is given -- COBOL can't rewind a redirected
+      *>   stdin on its own, so the only way to reach the same spot is
+      *>   to re-read (and discard) the same number of lines the
+      *>   crashed run had already consumed, then resume from the same
+      *>   cursor into the last one. Only called when the checkpoint
+      *>   shows sysin-input-file had actually been opened.
+         restore-sysin-input.
+           open input sysin-input-file.
+           move "y" to sysin-input-opened-switch.
+           move 0 to ws-sysin-replay-index.
+      *>   each fill-sysin-input-buffer call reads forward by exactly
+      *>   one non-blank line (skipping blank ones itself, same as the
+      *>   original run did), so calling it ckpt-sysin-lines-read times
+      *>   lands on the same line the crashed run was last reading.
+           perform until ws-sysin-replay-index >= ckpt-sysin-lines-read
+                   or sysin-input-eof
+             perform fill-sysin-input-buffer
+             add 1 to ws-sysin-replay-index
+           end-perform.
+           if ckpt-sysin-eof = "y" then
+               move "y" to sysin-input-eof-switch
+           end-if.
+           move ckpt-sysin-cursor to ws-sysin-input-cursor
+         .
+
        end program brainfuck.
-       
+
 
       *> TODO: implement closing bracket!
