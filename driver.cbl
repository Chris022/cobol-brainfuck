@@ -0,0 +1,248 @@
+      *> Batch driver for the brainfuck interpreter: reads a manifest of
+      *> BF program names, runs each one through the compiled brainfuck
+      *> executable (one job step per manifest line, same as the
+      *> hand-maintained scheduler steps this replaces) and prints a
+      *> per-program return code plus a run summary.
+      *>
+      *> Compilation:
+      *>   cobc -x driver.cbl
+      *>
+      *> Running:
+      *>   ./driver manifest.txt
+      *>
+      *> Manifest format: one BF dataset name per line. Blank lines are
+      *> skipped.
+
+       identification division.
+         program-id. bfdriver.
+
+       environment division.
+         input-output section.
+           file-control.
+           select manifest-file assign to dynamic manifest-filename
+           organization is line sequential.
+
+       data division.
+         file section.
+           fd manifest-file.
+           01 manifest-record PIC X(100).
+
+         working-storage section.
+           01 manifest-filename PIC X(100).
+
+           01 manifest-eof-switch PIC X VALUE "n".
+             88 manifest-eof VALUE "y".
+
+      *>   set once a manifest line is seen that fills all 100 bytes of
+      *>   manifest-record -- LINE SEQUENTIAL splits an over-long line
+      *>   across multiple physical records instead of rejecting it, so
+      *>   every following record is really the tail of that same
+      *>   over-long line, not a new manifest entry, until one comes
+      *>   back short of the full 100 bytes (the actual end of the
+      *>   line).
+           01 manifest-overlong-switch PIC X VALUE "n".
+             88 manifest-overlong VALUE "y".
+
+           01 arg-error-switch PIC X VALUE "n".
+             88 arg-error VALUE "y".
+
+      *>   path to the brainfuck executable this driver invokes once
+      *>   per manifest entry; defaults to the one built alongside it.
+           01 ws-brainfuck-path PIC X(100) VALUE "./brainfuck".
+
+           01 ws-command PIC X(450).
+
+      *>   shell-quoting for ws-command -- a manifest is exactly the
+      *>   kind of externally-edited input that needs to be treated as
+      *>   data, not as shell syntax, before it reaches CALL "SYSTEM".
+           01 ws-quote-input PIC X(150).
+           01 ws-quote-output PIC X(450) VALUE SPACES.
+           01 ws-quote-in-length PIC 9(4) VALUE 0.
+           01 ws-quote-in-index PIC 9(4) VALUE 0.
+           01 ws-quote-out-index PIC 9(4) VALUE 0.
+           01 ws-quote-char PIC X.
+           01 ws-quoted-path PIC X(450).
+           01 ws-quoted-manifest PIC X(450).
+      *>   CALL "SYSTEM" leaves the raw shell wait() status in
+      *>   RETURN-CODE (exit code in the high byte), not the plain
+      *>   exit code, and an unsigned field is used for the extracted
+      *>   value so DISPLAY doesn't show the sign overpunch on it.
+           01 ws-raw-status PIC S9(9) VALUE 0.
+           01 ws-program-rc PIC 9(4) VALUE 0.
+
+           01 ws-total-count PIC 9(5) VALUE 0.
+           01 ws-success-count PIC 9(5) VALUE 0.
+           01 ws-failure-count PIC 9(5) VALUE 0.
+
+      *>   command-line argument handling, same pattern as brainfuck's
+      *>   parse-arguments.
+           01 ws-arg-num PIC 9(2).
+           01 ws-arg-value PIC X(100).
+
+       procedure division.
+
+         perform parse-driver-arguments.
+
+         if arg-error
+             move 1 to return-code
+         else
+             open input manifest-file
+               perform run-manifest
+             close manifest-file
+
+             perform display-summary
+
+             if ws-failure-count > 0
+                 move 1 to return-code
+             else
+                 move 0 to return-code
+             end-if
+         end-if.
+
+         goback.
+
+
+         parse-driver-arguments.
+      *>   argument 1: manifest dataset name, required.
+           move 1 to ws-arg-num.
+           move spaces to ws-arg-value.
+           display ws-arg-num upon argument-number.
+           accept ws-arg-value from argument-value.
+           if ws-arg-value = spaces then
+               display
+                 "BFDRIVER: manifest filename argument is required"
+               move "y" to arg-error-switch
+           else
+               move ws-arg-value to manifest-filename
+           end-if.
+
+      *>   argument 2: path to the brainfuck executable, optional,
+      *>   defaults to "./brainfuck".
+           move 2 to ws-arg-num.
+           move spaces to ws-arg-value.
+           display ws-arg-num upon argument-number.
+           accept ws-arg-value from argument-value.
+           if ws-arg-value not = spaces then
+               move ws-arg-value to ws-brainfuck-path
+           end-if
+         .
+
+         run-manifest.
+           move "n" to manifest-eof-switch.
+           perform until manifest-eof
+             read manifest-file into manifest-record
+               at end
+                 move "y" to manifest-eof-switch
+               not at end
+                 if manifest-overlong then
+      *>   this record is the tail (or a further middle chunk) of the
+      *>   over-long line flagged below, not a new entry -- skip it,
+      *>   and keep skipping until a record comes back short of the
+      *>   full 100 bytes, which marks the real end of that line.
+                     if manifest-record(100:1) = space then
+                         move "n" to manifest-overlong-switch
+                     end-if
+                 else
+                     if manifest-record not = spaces then
+      *>   a manifest line that fills every byte of manifest-record
+      *>   leaves no room to tell "exactly 100 characters long" apart
+      *>   from "longer than 100 characters, and LINE SEQUENTIAL split
+      *>   the rest into the next record" -- the latter would otherwise
+      *>   run silently as two (or more) separate, truncated entries.
+      *>   Flag it and skip the whole line rather than guess.
+                         if manifest-record(100:1) not = space then
+                             display
+                               "BFDRIVER: manifest line too long "
+                               "(over 100 characters), entry "
+                               "skipped: "
+                               function trim(manifest-record)
+                             add 1 to ws-total-count
+                             add 1 to ws-failure-count
+                             move "y" to manifest-overlong-switch
+                         else
+                             perform run-one-program
+                         end-if
+                     end-if
+                 end-if
+             end-read
+           end-perform
+         .
+
+         run-one-program.
+           add 1 to ws-total-count.
+
+           move ws-brainfuck-path to ws-quote-input.
+           perform shell-quote-value.
+           move ws-quote-output to ws-quoted-path.
+
+           move manifest-record to ws-quote-input.
+           perform shell-quote-value.
+           move ws-quote-output to ws-quoted-manifest.
+
+           move spaces to ws-command.
+           string
+               function trim(ws-quoted-path) delimited by size
+               " " delimited by size
+               function trim(ws-quoted-manifest) delimited by size
+               into ws-command
+           end-string.
+           call "SYSTEM" using ws-command.
+           move return-code to ws-raw-status.
+           compute ws-program-rc = ws-raw-status / 256.
+           if ws-program-rc = 0 then
+               add 1 to ws-success-count
+           else
+               add 1 to ws-failure-count
+           end-if.
+           display
+             "BFDRIVER: " function trim(manifest-record)
+             " -> RC=" ws-program-rc
+         .
+
+         display-summary.
+           display "BFDRIVER: ----------------------------------".
+           display "BFDRIVER: programs run: " ws-total-count.
+           display "BFDRIVER: succeeded:    " ws-success-count.
+           display "BFDRIVER: failed:       " ws-failure-count.
+         .
+
+      *>   wraps the trimmed contents of ws-quote-input in single
+      *>   quotes for safe use as one shell word in ws-command,
+      *>   escaping any embedded single quote as '\'' (close the
+      *>   quoted string, emit an escaped quote, reopen). Manifest
+      *>   entries and the executable path are externally-editable
+      *>   data, not trusted shell syntax, and CALL "SYSTEM" runs
+      *>   ws-command through a shell -- without this, a manifest line
+      *>   like "/tmp/inject; rm -rf /" would run as two shell
+      *>   commands instead of one filename.
+         shell-quote-value.
+           compute ws-quote-in-length =
+               function length(function trim(ws-quote-input)).
+           move 0 to ws-quote-out-index.
+           move spaces to ws-quote-output.
+           add 1 to ws-quote-out-index.
+           move "'" to ws-quote-output(ws-quote-out-index:1).
+           perform varying ws-quote-in-index from 1 by 1
+                   until ws-quote-in-index > ws-quote-in-length
+             move ws-quote-input(ws-quote-in-index:1)
+                 to ws-quote-char
+             if ws-quote-char = "'" then
+                 add 1 to ws-quote-out-index
+                 move "'" to ws-quote-output(ws-quote-out-index:1)
+                 add 1 to ws-quote-out-index
+                 move "\" to ws-quote-output(ws-quote-out-index:1)
+                 add 1 to ws-quote-out-index
+                 move "'" to ws-quote-output(ws-quote-out-index:1)
+                 add 1 to ws-quote-out-index
+                 move "'" to ws-quote-output(ws-quote-out-index:1)
+             else
+                 add 1 to ws-quote-out-index
+                 move ws-quote-char
+                     to ws-quote-output(ws-quote-out-index:1)
+             end-if
+           end-perform.
+           add 1 to ws-quote-out-index.
+           move "'" to ws-quote-output(ws-quote-out-index:1)
+         .
+
+       end program bfdriver.
